@@ -0,0 +1,31 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. SUMCALC.
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-EXPECTED-SUM PIC S9(18).
+           01 WS-BINARY-LONG-MAX PIC S9(18) VALUE 2147483647.
+           01 n   BINARY-LONG.
+           01 i   BINARY-LONG.
+           01 sumv BINARY-LONG VALUE 0.
+           LINKAGE SECTION.
+           01 LK-N               BINARY-LONG.
+           01 LK-SUM              BINARY-LONG.
+           01 LK-OVERFLOW-FLAG    PIC X.
+              88 LK-OVERFLOW      VALUE "Y".
+           PROCEDURE DIVISION USING BY REFERENCE LK-N LK-SUM
+                   LK-OVERFLOW-FLAG.
+           0000-MAIN.
+               MOVE LK-N TO n
+               MOVE "N" TO LK-OVERFLOW-FLAG
+               MOVE 0 TO LK-SUM
+               COMPUTE WS-EXPECTED-SUM = (n * (n + 1)) / 2
+               IF WS-EXPECTED-SUM > WS-BINARY-LONG-MAX
+                   SET LK-OVERFLOW TO TRUE
+               ELSE
+                   MOVE 0 TO sumv
+                   PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+                       ADD i TO sumv
+                   END-PERFORM
+                   MOVE sumv TO LK-SUM
+               END-IF
+               GOBACK.
