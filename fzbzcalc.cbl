@@ -0,0 +1,105 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. FZBZCALC.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FZ-RULES-FILE ASSIGN TO "FIZZBUZZ.RULES"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-FZ-RULES-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  FZ-RULES-FILE.
+           COPY "fzrules.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-FZ-RULES-STATUS  PIC XX.
+              88 WS-FZ-RULES-OK   VALUE "00".
+              88 WS-FZ-RULES-EOF  VALUE "10".
+           01 WS-RULES-LOADED-FLAG PIC X VALUE "N".
+              88 WS-RULES-LOADED  VALUE "Y".
+           01 WS-RULE-COUNT        BINARY-LONG VALUE 0.
+           01 WS-RULE-IDX          BINARY-LONG.
+           01 WS-RULE-TABLE.
+              05 WS-RULE-ENTRY OCCURS 10 TIMES.
+                 10 WS-RULE-DIVISOR PIC 9(4).
+                 10 WS-RULE-LABEL   PIC X(10).
+           01 WS-CLASSIFY-RESULT   PIC X(20).
+           01 WS-CLASSIFY-POINTER  BINARY-LONG.
+           01 WS-MATCH-COUNT       BINARY-LONG.
+           01 WS-STRING-OVERFLOW-FLAG PIC X VALUE "N".
+              88 WS-STRING-OVERFLOW VALUE "Y".
+           01 n   BINARY-LONG.
+           01 i   BINARY-LONG.
+           LINKAGE SECTION.
+           01 LK-N               BINARY-LONG.
+           01 LK-LINE-COUNT       BINARY-LONG.
+           COPY "fzlines.cpy".
+           PROCEDURE DIVISION USING BY REFERENCE LK-N LK-LINE-COUNT
+                   FZ-LINE-TABLE.
+           0000-MAIN.
+               PERFORM 1050-LOAD-RULES
+               MOVE LK-N TO n
+               MOVE 0 TO LK-LINE-COUNT
+               PERFORM VARYING i FROM 1 BY 1
+                       UNTIL i > n OR LK-LINE-COUNT >= 1000
+                   PERFORM 2050-CLASSIFY-I
+                   ADD 1 TO LK-LINE-COUNT
+                   MOVE WS-CLASSIFY-RESULT
+                       TO FZ-LINE-ENTRY(LK-LINE-COUNT)
+               END-PERFORM
+               GOBACK.
+
+           1050-LOAD-RULES.
+               IF NOT WS-RULES-LOADED
+                   OPEN INPUT FZ-RULES-FILE
+                   IF NOT WS-FZ-RULES-OK
+                       MOVE 2 TO WS-RULE-COUNT
+                       MOVE 3 TO WS-RULE-DIVISOR(1)
+                       MOVE "Fizz" TO WS-RULE-LABEL(1)
+                       MOVE 5 TO WS-RULE-DIVISOR(2)
+                       MOVE "Buzz" TO WS-RULE-LABEL(2)
+                   ELSE
+                       PERFORM UNTIL WS-FZ-RULES-EOF
+                               OR WS-RULE-COUNT >= 10
+                           READ FZ-RULES-FILE
+                               AT END
+                                   SET WS-FZ-RULES-EOF TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-RULE-COUNT
+                                   MOVE FZR-DIVISOR TO
+                                       WS-RULE-DIVISOR(WS-RULE-COUNT)
+                                   MOVE FZR-LABEL TO
+                                       WS-RULE-LABEL(WS-RULE-COUNT)
+                           END-READ
+                       END-PERFORM
+                       CLOSE FZ-RULES-FILE
+                   END-IF
+                   SET WS-RULES-LOADED TO TRUE
+               END-IF.
+
+           2050-CLASSIFY-I.
+               MOVE SPACES TO WS-CLASSIFY-RESULT
+               MOVE 1 TO WS-CLASSIFY-POINTER
+               MOVE 0 TO WS-MATCH-COUNT
+               MOVE "N" TO WS-STRING-OVERFLOW-FLAG
+               PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                       UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                   IF FUNCTION MOD(i WS-RULE-DIVISOR(WS-RULE-IDX)) = 0
+                       ADD 1 TO WS-MATCH-COUNT
+                       STRING FUNCTION TRIM(WS-RULE-LABEL(WS-RULE-IDX))
+                               DELIMITED BY SIZE
+                           INTO WS-CLASSIFY-RESULT
+                           WITH POINTER WS-CLASSIFY-POINTER
+                           ON OVERFLOW
+                               SET WS-STRING-OVERFLOW TO TRUE
+                       END-STRING
+                   END-IF
+               END-PERFORM
+               IF WS-STRING-OVERFLOW
+                   DISPLAY "Warning: matched labels for i=" i
+                       " exceed the 20-character result field,"
+                       " truncated"
+                   MOVE "+" TO WS-CLASSIFY-RESULT(20:1)
+               END-IF
+               IF WS-MATCH-COUNT = 0
+                   MOVE i TO WS-CLASSIFY-RESULT
+               END-IF.
