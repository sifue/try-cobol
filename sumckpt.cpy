@@ -0,0 +1,7 @@
+      *> SUMCKPT.DAT record layout - restart checkpoint for SumOfIntegers.
+      *> The file holds at most one record: the most recent checkpoint.
+       01 SUMCKPT-RECORD.
+           05 CKPT-N            PIC 9(9).
+           05 CKPT-I            PIC 9(9).
+           05 CKPT-SUMV         PIC S9(10).
+           05 CKPT-TIMESTAMP    PIC X(21).
