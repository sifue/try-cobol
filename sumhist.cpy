@@ -0,0 +1,5 @@
+      *> SUMHIST.DAT record layout - one row per SumOfIntegers run.
+       01 SUMHIST-RECORD.
+           05 SH-INPUT-N        PIC 9(9).
+           05 SH-SUM-VALUE      PIC S9(10).
+           05 SH-RUN-TIMESTAMP  PIC X(21).
