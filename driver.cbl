@@ -0,0 +1,125 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. CombinedReport.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CR-INPUT-FILE ASSIGN TO "COMBINED.INPUT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-CR-INPUT-STATUS.
+               SELECT CR-REPORT-FILE ASSIGN TO "COMBINED.REPORT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-CR-REPORT-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  CR-INPUT-FILE.
+           01  CR-INPUT-RECORD.
+               05 CR-INPUT-N   PIC 9(9).
+           FD  CR-REPORT-FILE.
+           01  CR-REPORT-LINE  PIC X(80).
+           WORKING-STORAGE SECTION.
+           01 WS-CR-INPUT-STATUS  PIC XX.
+              88 WS-CR-INPUT-OK   VALUE "00".
+           01 WS-CR-REPORT-STATUS PIC XX.
+              88 WS-CR-REPORT-OK  VALUE "00".
+           01 WS-EOF-FLAG         PIC X VALUE "N".
+              88 WS-EOF           VALUE "Y".
+           01 WS-N                BINARY-LONG.
+           01 WS-LINE-COUNT       BINARY-LONG.
+           01 WS-LINE-IDX         BINARY-LONG.
+           COPY "fzlines.cpy" REPLACING FZ-LINE-TABLE BY WS-LINE-TABLE
+               FZ-LINE-ENTRY BY WS-LINE-ENTRY.
+           01 WS-SUM               BINARY-LONG.
+           01 WS-OVERFLOW-FLAG     PIC X.
+              88 WS-OVERFLOW       VALUE "Y".
+           01 WS-N-LIMIT-LINE.
+              05 FILLER            PIC X(6)  VALUE "N = ".
+              05 WS-NLL-N          PIC ZZZZZZZZ9.
+              05 FILLER            PIC X(45)
+                 VALUE " exceeds combined-report limit of 1000".
+           01 WS-N-ZERO-LINE.
+              05 FILLER            PIC X(45)
+                 VALUE "N = 0 is not a valid FizzBuzz/Sum input, skip".
+              05 FILLER            PIC X(3)  VALUE "ped".
+           01 WS-HEADER-LINE.
+              05 FILLER      PIC X(18) VALUE "COMBINED REPORT N".
+              05 FILLER      PIC X(3)  VALUE " = ".
+              05 WS-HL-N           PIC ZZZZZZZZ9.
+           01 WS-SUM-LINE.
+              05 FILLER            PIC X(14) VALUE "RUNNING SUM: ".
+              05 WS-SL-SUM         PIC ---,---,---,--9.
+           PROCEDURE DIVISION.
+           0000-MAIN.
+               PERFORM 1000-INITIALIZE
+               PERFORM UNTIL WS-EOF
+                   READ CR-INPUT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2000-PROCESS-ONE-N
+                   END-READ
+               END-PERFORM
+               CLOSE CR-INPUT-FILE
+               CLOSE CR-REPORT-FILE
+               STOP RUN.
+
+           1000-INITIALIZE.
+               OPEN INPUT CR-INPUT-FILE
+               IF NOT WS-CR-INPUT-OK
+                   DISPLAY "COMBINED.INPUT could not be opened, status "
+                       WS-CR-INPUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT CR-REPORT-FILE
+               IF NOT WS-CR-REPORT-OK
+                   DISPLAY "COMBINED.REPORT could not be opened, status"
+                       WS-CR-REPORT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           2000-PROCESS-ONE-N.
+               MOVE CR-INPUT-N TO WS-N
+               IF WS-N = 0
+                   MOVE SPACES TO CR-REPORT-LINE
+                   MOVE WS-N-ZERO-LINE TO CR-REPORT-LINE
+                   WRITE CR-REPORT-LINE
+               ELSE
+                   IF WS-N > 1000
+                       MOVE WS-N TO WS-NLL-N
+                       MOVE SPACES TO CR-REPORT-LINE
+                       MOVE WS-N-LIMIT-LINE TO CR-REPORT-LINE
+                       WRITE CR-REPORT-LINE
+                   ELSE
+                       CALL "FZBZCALC" USING BY REFERENCE WS-N
+                           WS-LINE-COUNT WS-LINE-TABLE
+                       CALL "SUMCALC" USING BY REFERENCE WS-N
+                           WS-SUM WS-OVERFLOW-FLAG
+                       PERFORM 2100-WRITE-COMBINED-SECTION
+                   END-IF
+               END-IF.
+
+           2100-WRITE-COMBINED-SECTION.
+               MOVE WS-N TO WS-HL-N
+               MOVE SPACES TO CR-REPORT-LINE
+               MOVE WS-HEADER-LINE TO CR-REPORT-LINE
+               WRITE CR-REPORT-LINE
+               PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                       UNTIL WS-LINE-IDX > WS-LINE-COUNT
+                   MOVE SPACES TO CR-REPORT-LINE
+                   MOVE WS-LINE-ENTRY(WS-LINE-IDX) TO CR-REPORT-LINE
+                   WRITE CR-REPORT-LINE
+               END-PERFORM
+               IF WS-OVERFLOW
+                   MOVE SPACES TO CR-REPORT-LINE
+                   MOVE "SUM: OVERFLOW - EXCEEDS BINARY-LONG CAPACITY"
+                       TO CR-REPORT-LINE
+                   WRITE CR-REPORT-LINE
+               ELSE
+                   MOVE WS-SUM TO WS-SL-SUM
+                   MOVE SPACES TO CR-REPORT-LINE
+                   MOVE WS-SUM-LINE TO CR-REPORT-LINE
+                   WRITE CR-REPORT-LINE
+               END-IF
+               MOVE SPACES TO CR-REPORT-LINE
+               WRITE CR-REPORT-LINE.
