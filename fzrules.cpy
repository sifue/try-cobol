@@ -0,0 +1,5 @@
+      *> FIZZBUZZ.RULES control-file record layout.  One record per
+      *> divisor/label rule, read in file order at the start of the run.
+       01 FZRULE-RECORD.
+           05 FZR-DIVISOR       PIC 9(4).
+           05 FZR-LABEL         PIC X(10).
