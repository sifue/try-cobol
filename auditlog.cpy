@@ -0,0 +1,10 @@
+      *> Shared audit-log record layout, written by every batch program
+      *> that runs in this system.  One record per program invocation.
+       01 AUDIT-LOG-RECORD.
+           05 ALOG-OPERATOR-ID       PIC X(8).
+           05 ALOG-JOB-NAME          PIC X(8).
+           05 ALOG-PROGRAM-NAME      PIC X(8).
+           05 ALOG-INPUT-VALUE       PIC 9(9).
+           05 ALOG-START-TIMESTAMP   PIC X(21).
+           05 ALOG-END-TIMESTAMP     PIC X(21).
+           05 ALOG-COMPLETION-STATUS PIC X(8).
