@@ -1,14 +1,263 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. SumOfIntegers.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SUM-INPUT-FILE ASSIGN TO "SUMOFINT.INPUT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUM-INPUT-STATUS.
+               SELECT SUMHIST-FILE ASSIGN TO "SUMHIST.DAT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUMHIST-STATUS.
+               SELECT SUMCKPT-FILE ASSIGN TO "SUMCKPT.DAT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUMCKPT-STATUS.
+               SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  SUM-INPUT-FILE.
+           01  SUM-INPUT-RECORD.
+               05 SUM-INPUT-N PIC X(11).
+           FD  SUMHIST-FILE.
+           COPY "sumhist.cpy".
+           FD  SUMCKPT-FILE.
+           COPY "sumckpt.cpy".
+           FD  AUDIT-LOG-FILE.
+           COPY "auditlog.cpy".
            WORKING-STORAGE SECTION.
+           01 WS-SUM-INPUT-STATUS PIC XX.
+              88 WS-SUM-INPUT-OK  VALUE "00".
+           01 WS-SUMHIST-STATUS PIC XX.
+              88 WS-SUMHIST-OK  VALUE "00".
+           01 WS-SUMCKPT-STATUS PIC XX.
+              88 WS-SUMCKPT-OK  VALUE "00".
+           01 WS-N-INPUT PIC X(11).
+           01 WS-N-TEST-RC PIC 9(4).
+           01 WS-RUN-TIMESTAMP PIC X(21).
+           01 WS-EXPECTED-SUM PIC S9(18).
+           01 WS-BINARY-LONG-MAX PIC S9(18) VALUE 2147483647.
+           01 WS-ENV-NAME PIC X(20) VALUE "CHECKPOINT_INTERVAL".
+           01 WS-ENV-VALUE PIC X(9).
+           01 WS-CKPT-INTERVAL BINARY-LONG VALUE 10000.
+           01 WS-RESUME-I BINARY-LONG VALUE 1.
+           01 WS-DELETE-RC PIC S9(9) COMP-5.
+           01 WS-AUDIT-STATUS PIC XX.
+              88 WS-AUDIT-OK    VALUE "00".
+           01 WS-AUDIT-ENV-NAME PIC X(20).
+           01 WS-AUDIT-ENV-VALUE PIC X(9).
+           01 WS-N-NUMVAL PIC S9(18).
+           01 WS-N-NUMVAL-DEC PIC S9(18)V9(6).
+           01 WS-CKPT-OWNED-FLAG PIC X VALUE "Y".
+              88 WS-CKPT-OWNED    VALUE "Y".
+           01 WS-EOF-FLAG PIC X VALUE "N".
+              88 WS-EOF          VALUE "Y".
+           01 WS-N-VALID-FLAG PIC X VALUE "Y".
+              88 WS-N-VALID      VALUE "Y".
+           01 WS-N-COUNT BINARY-LONG VALUE 0.
+           01 WS-FAIL-COUNT BINARY-LONG VALUE 0.
            01 n   BINARY-LONG.
            01 i   BINARY-LONG.
            01 sumv BINARY-LONG VALUE 0.
            PROCEDURE DIVISION.
-           DISPLAY "Enter a positive integer"
-           ACCEPT n
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
-               ADD i TO sumv
-           END-PERFORM
-           DISPLAY "The sum is " sumv.
+           0000-MAIN.
+               PERFORM 1900-AUDIT-INIT
+               PERFORM 1600-LOAD-CHECKPOINT-INTERVAL
+               PERFORM 1000-INITIALIZE
+               PERFORM UNTIL WS-EOF
+                   READ SUM-INPUT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2000-PROCESS-ONE-N
+                   END-READ
+               END-PERFORM
+               CLOSE SUM-INPUT-FILE
+               MOVE WS-N-COUNT TO ALOG-INPUT-VALUE
+               IF WS-FAIL-COUNT = 0
+                   MOVE "SUCCESS" TO ALOG-COMPLETION-STATUS
+               ELSE
+                   MOVE "FAILED" TO ALOG-COMPLETION-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               PERFORM 1990-WRITE-AUDIT-LOG
+               STOP RUN.
+
+           1000-INITIALIZE.
+               OPEN INPUT SUM-INPUT-FILE
+               IF NOT WS-SUM-INPUT-OK
+                   DISPLAY "SUMOFINT.INPUT could not be opened, status "
+                       WS-SUM-INPUT-STATUS
+                   MOVE 0 TO ALOG-INPUT-VALUE
+                   MOVE "FAILED" TO ALOG-COMPLETION-STATUS
+                   PERFORM 1990-WRITE-AUDIT-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           1050-EDIT-CHECK-INPUT.
+               MOVE FUNCTION TEST-NUMVAL(WS-N-INPUT) TO WS-N-TEST-RC
+               IF WS-N-TEST-RC NOT = 0
+                   DISPLAY "Invalid input: '" WS-N-INPUT
+                       "' is not numeric"
+                   MOVE "N" TO WS-N-VALID-FLAG
+               ELSE
+                   COMPUTE WS-N-NUMVAL-DEC = FUNCTION NUMVAL(WS-N-INPUT)
+                   IF WS-N-NUMVAL-DEC NOT =
+                           FUNCTION INTEGER-PART(WS-N-NUMVAL-DEC)
+                       DISPLAY "Invalid input: n must be a whole"
+                           " number, got " WS-N-INPUT
+                       MOVE "N" TO WS-N-VALID-FLAG
+                   ELSE
+                       COMPUTE WS-N-NUMVAL =
+                           FUNCTION INTEGER-PART(WS-N-NUMVAL-DEC)
+                       IF WS-N-NUMVAL <= 0
+                           DISPLAY "Invalid input: n must be positive,"
+                               " got " WS-N-NUMVAL
+                           MOVE "N" TO WS-N-VALID-FLAG
+                       ELSE
+                           IF WS-N-NUMVAL > WS-BINARY-LONG-MAX
+                               DISPLAY "Invalid input: n=" WS-N-NUMVAL
+                                   " exceeds maximum supported value"
+                                   " of " WS-BINARY-LONG-MAX
+                               MOVE "N" TO WS-N-VALID-FLAG
+                           ELSE
+                               MOVE WS-N-NUMVAL TO n
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+           1500-CHECK-OVERFLOW.
+               COMPUTE WS-EXPECTED-SUM = (n * (n + 1)) / 2
+               IF WS-EXPECTED-SUM > WS-BINARY-LONG-MAX
+                   DISPLAY "Overflow: sum of 1.." n
+                       " exceeds BINARY-LONG capacity"
+                   MOVE "N" TO WS-N-VALID-FLAG
+               END-IF.
+
+           1600-LOAD-CHECKPOINT-INTERVAL.
+               DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+               ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+               IF FUNCTION TEST-NUMVAL(WS-ENV-VALUE) = 0
+                   COMPUTE WS-CKPT-INTERVAL =
+                       FUNCTION NUMVAL(WS-ENV-VALUE)
+                   IF WS-CKPT-INTERVAL <= 0
+                       MOVE 10000 TO WS-CKPT-INTERVAL
+                   END-IF
+               END-IF.
+
+           1700-RESTART-CHECK.
+               MOVE 1 TO WS-RESUME-I
+               MOVE "Y" TO WS-CKPT-OWNED-FLAG
+               OPEN INPUT SUMCKPT-FILE
+               IF WS-SUMCKPT-OK
+                   READ SUMCKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CKPT-N = n
+                               COMPUTE WS-RESUME-I = CKPT-I + 1
+                               MOVE CKPT-SUMV TO sumv
+                               DISPLAY "Resuming SumOfIntegers for n=" n
+                                   " from checkpoint at i=" CKPT-I
+                           ELSE
+                               MOVE "N" TO WS-CKPT-OWNED-FLAG
+                           END-IF
+                   END-READ
+                   CLOSE SUMCKPT-FILE
+               END-IF.
+
+           1800-WRITE-CHECKPOINT.
+               MOVE n TO CKPT-N
+               MOVE i TO CKPT-I
+               MOVE sumv TO CKPT-SUMV
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               OPEN OUTPUT SUMCKPT-FILE
+               IF WS-SUMCKPT-OK
+                   WRITE SUMCKPT-RECORD
+                   CLOSE SUMCKPT-FILE
+               ELSE
+                   DISPLAY "SUMCKPT.DAT could not be opened, status "
+                       WS-SUMCKPT-STATUS
+               END-IF.
+
+           1900-AUDIT-INIT.
+               MOVE "OPERATOR_ID" TO WS-AUDIT-ENV-NAME
+               DISPLAY WS-AUDIT-ENV-NAME UPON ENVIRONMENT-NAME
+               ACCEPT WS-AUDIT-ENV-VALUE FROM ENVIRONMENT-VALUE
+               MOVE WS-AUDIT-ENV-VALUE TO ALOG-OPERATOR-ID
+               IF ALOG-OPERATOR-ID = SPACES
+                   MOVE "UNKNOWN" TO ALOG-OPERATOR-ID
+               END-IF
+               MOVE "JOB_NAME" TO WS-AUDIT-ENV-NAME
+               DISPLAY WS-AUDIT-ENV-NAME UPON ENVIRONMENT-NAME
+               ACCEPT WS-AUDIT-ENV-VALUE FROM ENVIRONMENT-VALUE
+               MOVE WS-AUDIT-ENV-VALUE TO ALOG-JOB-NAME
+               IF ALOG-JOB-NAME = SPACES
+                   MOVE "UNKNOWN" TO ALOG-JOB-NAME
+               END-IF
+               MOVE "SumOfInt" TO ALOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE TO ALOG-START-TIMESTAMP.
+
+           1950-DELETE-CHECKPOINT.
+               IF WS-CKPT-OWNED
+                   CALL "CBL_DELETE_FILE" USING "SUMCKPT.DAT"
+                       RETURNING WS-DELETE-RC
+               END-IF.
+
+           1990-WRITE-AUDIT-LOG.
+               MOVE FUNCTION CURRENT-DATE TO ALOG-END-TIMESTAMP
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               IF NOT WS-AUDIT-OK
+                   DISPLAY "AUDIT.LOG could not be opened, status "
+                       WS-AUDIT-STATUS
+               ELSE
+                   WRITE AUDIT-LOG-RECORD
+                   CLOSE AUDIT-LOG-FILE
+               END-IF.
+
+           2000-PROCESS-ONE-N.
+               MOVE SUM-INPUT-N TO WS-N-INPUT
+               ADD 1 TO WS-N-COUNT
+               MOVE "Y" TO WS-N-VALID-FLAG
+               MOVE 0 TO sumv
+               PERFORM 1050-EDIT-CHECK-INPUT
+               IF WS-N-VALID
+                   PERFORM 1500-CHECK-OVERFLOW
+               END-IF
+               IF WS-N-VALID
+                   PERFORM 1700-RESTART-CHECK
+                   PERFORM VARYING i FROM WS-RESUME-I BY 1 UNTIL i > n
+                       ADD i TO sumv
+                       IF FUNCTION MOD(i WS-CKPT-INTERVAL) = 0
+                           PERFORM 1800-WRITE-CHECKPOINT
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "The sum for n=" n " is " sumv
+                   PERFORM 1950-DELETE-CHECKPOINT
+                   PERFORM 2100-WRITE-HISTORY
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+               END-IF.
+
+           2100-WRITE-HISTORY.
+               OPEN EXTEND SUMHIST-FILE
+               IF WS-SUMHIST-STATUS = "35"
+                   OPEN OUTPUT SUMHIST-FILE
+               END-IF
+               IF NOT WS-SUMHIST-OK
+                   DISPLAY "SUMHIST.DAT could not be opened, status "
+                       WS-SUMHIST-STATUS
+               ELSE
+                   MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+                   MOVE n TO SH-INPUT-N
+                   MOVE sumv TO SH-SUM-VALUE
+                   MOVE WS-RUN-TIMESTAMP TO SH-RUN-TIMESTAMP
+                   WRITE SUMHIST-RECORD
+                   CLOSE SUMHIST-FILE
+               END-IF.
