@@ -1,26 +1,295 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. FizzBuzz.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FZ-INPUT-FILE ASSIGN TO "FIZZBUZZ.INPUT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-FZ-INPUT-STATUS.
+               SELECT FZ-REPORT-FILE ASSIGN TO "FIZZBUZZ.REPORT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-FZ-REPORT-STATUS.
+               SELECT FZ-RULES-FILE ASSIGN TO "FIZZBUZZ.RULES"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-FZ-RULES-STATUS.
+               SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  FZ-INPUT-FILE.
+           01  FZ-INPUT-RECORD.
+               05 FZ-INPUT-N   PIC 9(9).
+           FD  FZ-REPORT-FILE.
+           01  FZ-REPORT-LINE  PIC X(80).
+           FD  FZ-RULES-FILE.
+           COPY "fzrules.cpy".
+           FD  AUDIT-LOG-FILE.
+           COPY "auditlog.cpy".
            WORKING-STORAGE SECTION.
+           01 WS-FZ-INPUT-STATUS  PIC XX.
+              88 WS-FZ-INPUT-OK   VALUE "00".
+              88 WS-FZ-INPUT-EOF  VALUE "10".
+           01 WS-FZ-REPORT-STATUS PIC XX.
+              88 WS-FZ-REPORT-OK  VALUE "00".
+           01 WS-FZ-RULES-STATUS  PIC XX.
+              88 WS-FZ-RULES-OK   VALUE "00".
+              88 WS-FZ-RULES-EOF  VALUE "10".
+           01 WS-EOF-FLAG         PIC X VALUE "N".
+              88 WS-EOF           VALUE "Y".
+           01 WS-RULES-LOADED-FLAG PIC X VALUE "N".
+              88 WS-RULES-LOADED  VALUE "Y".
+           01 WS-RULE-COUNT        BINARY-LONG VALUE 0.
+           01 WS-RULE-IDX          BINARY-LONG.
+           01 WS-RULE-TABLE.
+              05 WS-RULE-ENTRY OCCURS 10 TIMES.
+                 10 WS-RULE-DIVISOR PIC 9(4).
+                 10 WS-RULE-LABEL   PIC X(10).
+                 10 WS-RULE-TALLY   BINARY-LONG.
+           01 WS-CLASSIFY-RESULT   PIC X(20).
+           01 WS-CLASSIFY-POINTER  BINARY-LONG.
+           01 WS-MATCH-COUNT       BINARY-LONG.
+           01 WS-LAST-MATCH-IDX    BINARY-LONG.
+           01 WS-STRING-OVERFLOW-FLAG PIC X VALUE "N".
+              88 WS-STRING-OVERFLOW VALUE "Y".
+           01 WS-COMBO-TALLY       BINARY-LONG VALUE 0.
+           01 WS-PLAIN-TALLY       BINARY-LONG VALUE 0.
+           01 WS-N-COUNT           BINARY-LONG VALUE 0.
+           01 WS-AUDIT-STATUS      PIC XX.
+              88 WS-AUDIT-OK       VALUE "00".
+           01 WS-AUDIT-ENV-NAME    PIC X(20).
+           01 WS-AUDIT-ENV-VALUE   PIC X(9).
            01 n   BINARY-LONG.
            01 i   BINARY-LONG.
-           01 m3  BINARY-LONG.
-           01 m5  BINARY-LONG.
+           01 WS-PAGE-NUMBER      BINARY-LONG VALUE 0.
+           01 WS-RUN-DATE         PIC X(8).
+           01 WS-RUN-DATE-EDIT.
+              05 WS-RD-YYYY       PIC 9(4).
+              05 FILLER           PIC X VALUE "-".
+              05 WS-RD-MM         PIC 9(2).
+              05 FILLER           PIC X VALUE "-".
+              05 WS-RD-DD         PIC 9(2).
+           01 WS-HEADER-LINE.
+              05 FILLER           PIC X(20) VALUE "FIZZBUZZ REPORT".
+              05 FILLER           PIC X(11) VALUE "  RUN DATE:".
+              05 WS-HDR-DATE      PIC X(10).
+              05 FILLER           PIC X(9)  VALUE "  PAGE:".
+              05 WS-HDR-PAGE      PIC ZZZ9.
+           01 WS-N-LINE.
+              05 FILLER           PIC X(9)  VALUE "FOR N = ".
+              05 WS-NL-N          PIC ZZZZZZZZ9.
+           01 WS-TRAILER-LINE.
+              05 FILLER           PIC X(20) VALUE "END OF FIZZBUZZ RPT".
+           01 WS-TALLY-HEADING.
+              05 FILLER           PIC X(17) VALUE "CLASSIFICATION TA".
+              05 FILLER           PIC X(4)  VALUE "LLY:".
+           01 WS-TALLY-LINE.
+              05 WS-TL-LABEL      PIC X(10).
+              05 FILLER           PIC X(2)  VALUE ": ".
+              05 WS-TL-COUNT      PIC ZZZZZZZZ9.
            PROCEDURE DIVISION.
-           DISPLAY "Enter a positive integer for Fizz Buzz"
-           ACCEPT n
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
-               COMPUTE m3 = FUNCTION MOD(i 3)
-               COMPUTE m5 = FUNCTION MOD(i 5)
-               IF m3 = 0 AND m5 = 0 THEN
-                   DISPLAY "FizzBuzz"
-               ELSE IF m3 = 0 THEN
-                   DISPLAY "Fizz"
-               ELSE IF m5 = 0 THEN
-                   DISPLAY "Buzz"
-               ELSE
-                   DISPLAY i
+           0000-MAIN.
+               PERFORM 1000-INITIALIZE
+               PERFORM UNTIL WS-EOF
+                   READ FZ-INPUT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2000-PROCESS-ONE-N
+                   END-READ
+               END-PERFORM
+               PERFORM 8000-WRITE-TRAILER
+               CLOSE FZ-INPUT-FILE
+               CLOSE FZ-REPORT-FILE
+               MOVE WS-N-COUNT TO ALOG-INPUT-VALUE
+               MOVE "SUCCESS" TO ALOG-COMPLETION-STATUS
+               PERFORM 9000-WRITE-AUDIT-LOG
+               STOP RUN.
+
+           1000-INITIALIZE.
+               PERFORM 9500-AUDIT-INIT
+               OPEN INPUT FZ-INPUT-FILE
+               IF NOT WS-FZ-INPUT-OK
+                   DISPLAY "FIZZBUZZ.INPUT could not be opened, status "
+                       WS-FZ-INPUT-STATUS
+                   MOVE 0 TO ALOG-INPUT-VALUE
+                   MOVE "FAILED" TO ALOG-COMPLETION-STATUS
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT FZ-REPORT-FILE
+               IF NOT WS-FZ-REPORT-OK
+                   DISPLAY "FIZZBUZZ.REPORT could not be opened, status"
+                       WS-FZ-REPORT-STATUS
+                   MOVE 0 TO ALOG-INPUT-VALUE
+                   MOVE "FAILED" TO ALOG-COMPLETION-STATUS
+                   PERFORM 9000-WRITE-AUDIT-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               MOVE WS-RUN-DATE(1:4) TO WS-RD-YYYY
+               MOVE WS-RUN-DATE(5:2) TO WS-RD-MM
+               MOVE WS-RUN-DATE(7:2) TO WS-RD-DD
+               PERFORM 1050-LOAD-RULES.
+
+           1050-LOAD-RULES.
+               IF NOT WS-RULES-LOADED
+                   OPEN INPUT FZ-RULES-FILE
+                   IF NOT WS-FZ-RULES-OK
+                       DISPLAY "FIZZBUZZ.RULES not found, using default"
+                           " 3/Fizz, 5/Buzz rules"
+                       MOVE 2 TO WS-RULE-COUNT
+                       MOVE 3 TO WS-RULE-DIVISOR(1)
+                       MOVE "Fizz" TO WS-RULE-LABEL(1)
+                       MOVE 5 TO WS-RULE-DIVISOR(2)
+                       MOVE "Buzz" TO WS-RULE-LABEL(2)
+                   ELSE
+                       PERFORM UNTIL WS-FZ-RULES-EOF
+                               OR WS-RULE-COUNT >= 10
+                           READ FZ-RULES-FILE
+                               AT END
+                                   SET WS-FZ-RULES-EOF TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-RULE-COUNT
+                                   MOVE FZR-DIVISOR TO
+                                       WS-RULE-DIVISOR(WS-RULE-COUNT)
+                                   MOVE FZR-LABEL TO
+                                       WS-RULE-LABEL(WS-RULE-COUNT)
+                           END-READ
+                       END-PERFORM
+                       CLOSE FZ-RULES-FILE
+                   END-IF
+                   PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                           UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                       MOVE 0 TO WS-RULE-TALLY(WS-RULE-IDX)
+                   END-PERFORM
+                   MOVE 0 TO WS-COMBO-TALLY
+                   MOVE 0 TO WS-PLAIN-TALLY
+                   SET WS-RULES-LOADED TO TRUE
+               END-IF.
+
+           2000-PROCESS-ONE-N.
+               MOVE FZ-INPUT-N TO n
+               ADD 1 TO WS-N-COUNT
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM 2100-WRITE-HEADER
+               MOVE n TO WS-NL-N
+               MOVE SPACES TO FZ-REPORT-LINE
+               MOVE WS-N-LINE TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+                   PERFORM 2050-CLASSIFY-I
+                   MOVE SPACES TO FZ-REPORT-LINE
+                   MOVE WS-CLASSIFY-RESULT TO FZ-REPORT-LINE
+                   WRITE FZ-REPORT-LINE
+               END-PERFORM.
+
+           2050-CLASSIFY-I.
+               MOVE SPACES TO WS-CLASSIFY-RESULT
+               MOVE 1 TO WS-CLASSIFY-POINTER
+               MOVE 0 TO WS-MATCH-COUNT
+               MOVE 0 TO WS-LAST-MATCH-IDX
+               MOVE "N" TO WS-STRING-OVERFLOW-FLAG
+               PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                       UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                   IF FUNCTION MOD(i WS-RULE-DIVISOR(WS-RULE-IDX)) = 0
+                       ADD 1 TO WS-MATCH-COUNT
+                       MOVE WS-RULE-IDX TO WS-LAST-MATCH-IDX
+                       STRING FUNCTION TRIM(WS-RULE-LABEL(WS-RULE-IDX))
+                               DELIMITED BY SIZE
+                           INTO WS-CLASSIFY-RESULT
+                           WITH POINTER WS-CLASSIFY-POINTER
+                           ON OVERFLOW
+                               SET WS-STRING-OVERFLOW TO TRUE
+                       END-STRING
+                   END-IF
+               END-PERFORM
+               IF WS-STRING-OVERFLOW
+                   DISPLAY "Warning: matched labels for i=" i
+                       " exceed the 20-character result field,"
+                       " truncated"
+                   MOVE "+" TO WS-CLASSIFY-RESULT(20:1)
                END-IF
+               EVALUATE WS-MATCH-COUNT
+                   WHEN 0
+                       MOVE i TO WS-CLASSIFY-RESULT
+                       ADD 1 TO WS-PLAIN-TALLY
+                   WHEN 1
+                       ADD 1 TO WS-RULE-TALLY(WS-LAST-MATCH-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WS-COMBO-TALLY
+               END-EVALUATE.
+
+           2100-WRITE-HEADER.
+               MOVE WS-RUN-DATE-EDIT TO WS-HDR-DATE
+               MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE
+               MOVE SPACES TO FZ-REPORT-LINE
+               MOVE WS-HEADER-LINE TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               MOVE SPACES TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE.
+
+           8000-WRITE-TRAILER.
+               MOVE SPACES TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               MOVE SPACES TO FZ-REPORT-LINE
+               MOVE WS-TRAILER-LINE TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               MOVE SPACES TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               MOVE SPACES TO FZ-REPORT-LINE
+               MOVE WS-TALLY-HEADING TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                       UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                   MOVE FUNCTION TRIM(WS-RULE-LABEL(WS-RULE-IDX))
+                       TO WS-TL-LABEL
+                   MOVE WS-RULE-TALLY(WS-RULE-IDX) TO WS-TL-COUNT
+                   MOVE SPACES TO FZ-REPORT-LINE
+                   MOVE WS-TALLY-LINE TO FZ-REPORT-LINE
+                   WRITE FZ-REPORT-LINE
+               END-PERFORM
+               MOVE "COMBINED" TO WS-TL-LABEL
+               MOVE WS-COMBO-TALLY TO WS-TL-COUNT
+               MOVE SPACES TO FZ-REPORT-LINE
+               MOVE WS-TALLY-LINE TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE
+               MOVE "PLAIN" TO WS-TL-LABEL
+               MOVE WS-PLAIN-TALLY TO WS-TL-COUNT
+               MOVE SPACES TO FZ-REPORT-LINE
+               MOVE WS-TALLY-LINE TO FZ-REPORT-LINE
+               WRITE FZ-REPORT-LINE.
+
+           9000-WRITE-AUDIT-LOG.
+               MOVE FUNCTION CURRENT-DATE TO ALOG-END-TIMESTAMP
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               IF NOT WS-AUDIT-OK
+                   DISPLAY "AUDIT.LOG could not be opened, status "
+                       WS-AUDIT-STATUS
+               ELSE
+                   WRITE AUDIT-LOG-RECORD
+                   CLOSE AUDIT-LOG-FILE
+               END-IF.
+
+           9500-AUDIT-INIT.
+               MOVE "OPERATOR_ID" TO WS-AUDIT-ENV-NAME
+               DISPLAY WS-AUDIT-ENV-NAME UPON ENVIRONMENT-NAME
+               ACCEPT WS-AUDIT-ENV-VALUE FROM ENVIRONMENT-VALUE
+               MOVE WS-AUDIT-ENV-VALUE TO ALOG-OPERATOR-ID
+               IF ALOG-OPERATOR-ID = SPACES
+                   MOVE "UNKNOWN" TO ALOG-OPERATOR-ID
                END-IF
+               MOVE "JOB_NAME" TO WS-AUDIT-ENV-NAME
+               DISPLAY WS-AUDIT-ENV-NAME UPON ENVIRONMENT-NAME
+               ACCEPT WS-AUDIT-ENV-VALUE FROM ENVIRONMENT-VALUE
+               MOVE WS-AUDIT-ENV-VALUE TO ALOG-JOB-NAME
+               IF ALOG-JOB-NAME = SPACES
+                   MOVE "UNKNOWN" TO ALOG-JOB-NAME
                END-IF
-           END-PERFORM.
+               MOVE "FizzBuzz" TO ALOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE TO ALOG-START-TIMESTAMP.
