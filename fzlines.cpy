@@ -0,0 +1,4 @@
+      *> Shared FizzBuzz classification-line table, exchanged between
+      *> CombinedReport and the FZBZCALC subprogram via LINKAGE/CALL.
+       01 FZ-LINE-TABLE.
+           05 FZ-LINE-ENTRY PIC X(20) OCCURS 1000 TIMES.
